@@ -0,0 +1,9 @@
+      *> ---------------------------------------------------------------
+      *> MCPSTAT - shared EXTERNAL server statistics: start timestamp
+      *> plus per-tool call/error counters, updated by every callback
+      *> and reported back out by the "health" tool.
+      *> ---------------------------------------------------------------
+       01  MCP-SERVER-STATS EXTERNAL.
+           05  MCP-START-TIMESTAMP     PIC X(21) VALUE SPACES.
+           05  MCP-CALL-COUNT          PIC 9(9)  VALUE 0.
+           05  MCP-ERROR-COUNT         PIC 9(9)  VALUE 0.
