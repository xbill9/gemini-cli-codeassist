@@ -0,0 +1,8 @@
+      *> ---------------------------------------------------------------
+      *> MCPAKEY - shared EXTERNAL storage for the configured API key.
+      *> Loaded once by MAIN-LOGIC from config/server.cfg and read by
+      *> every tool callback's api-key validation.
+      *> ---------------------------------------------------------------
+       01  MCP-API-KEY-CFG EXTERNAL.
+           05  MCP-API-KEY         PIC X(64) VALUE SPACES.
+           05  MCP-API-KEY-LEN     PIC 9(4)  VALUE 0.
