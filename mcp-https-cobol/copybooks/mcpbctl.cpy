@@ -0,0 +1,10 @@
+      *> ---------------------------------------------------------------
+      *> MCPBCTL - batch-control record layout.
+      *> One line per tracked job in config/batch-control.dat.
+      *> ---------------------------------------------------------------
+       01  BATCH-CONTROL-RECORD.
+           05  BC-JOB-NAME         PIC X(20).
+           05  BC-STATUS           PIC X(10).
+           05  BC-START-TIME       PIC X(19).
+           05  BC-END-TIME         PIC X(19).
+           05  BC-RETURN-CODE      PIC X(4).
