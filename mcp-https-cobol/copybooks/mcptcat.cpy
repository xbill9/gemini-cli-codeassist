@@ -0,0 +1,16 @@
+      *> ---------------------------------------------------------------
+      *> MCPTCAT - in-memory tool catalog table, loaded from
+      *> config/tools.dat at startup so SETUP-TOOLS-FROM-CATALOG can
+      *> register tools generically instead of one hardcoded paragraph
+      *> per tool.
+      *> ---------------------------------------------------------------
+       01  TOOL-CATALOG-MAX        PIC 9(2) VALUE 20.
+       01  tool-catalog-count      PIC 9(2) VALUE 0.
+       01  tool-catalog-table.
+           05  tc-entry OCCURS 20 TIMES INDEXED BY tc-idx.
+               10  tc-name         PIC X(20).
+               10  tc-desc         PIC X(70).
+               10  tc-wrapper      PIC X(24).
+               10  tc-param-name   PIC X(20).
+               10  tc-param-desc   PIC X(50).
+               10  tc-param-type   PIC 9(2).
