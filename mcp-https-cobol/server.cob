@@ -5,32 +5,127 @@
        CONFIGURATION SECTION.
        REPOSITORY.
            FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT server-cfg-file ASSIGN TO ws-server-cfg-path
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ws-server-cfg-fs.
+           SELECT tools-cfg-file ASSIGN TO ws-tools-cfg-path
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ws-tools-cfg-fs.
        DATA DIVISION.
+       FILE SECTION.
+       FD  server-cfg-file.
+       01  server-cfg-line     PIC X(200).
+
+       FD  tools-cfg-file.
+       01  tools-cfg-record.
+           05  tcr-name        PIC X(20).
+           05  tcr-desc        PIC X(70).
+           05  tcr-wrapper     PIC X(24).
+           05  tcr-param-name  PIC X(20).
+           05  tcr-param-desc  PIC X(50).
+           05  tcr-param-type  PIC 9(2).
+
        WORKING-STORAGE SECTION.
+       COPY "mcpakey.cpy".
+       COPY "mcptcat.cpy".
+       COPY "mcpstat.cpy".
+       01  ws-server-cfg-path  PIC X(60) VALUE
+           "mcp-https-cobol/config/server.cfg".
+       01  ws-server-cfg-fs    PIC XX VALUE "00".
+       01  ws-cfg-key          PIC X(40) VALUE SPACES.
+       01  ws-cfg-value        PIC X(200) VALUE SPACES.
+       01  err-cfg-open        PIC X(60) VALUE
+           Z"Warning: unable to open server.cfg, using defaults".
+
+      *> Listen transport/port: defaults come from config/server.cfg's
+      *> HOST/PORT keys, overridable at launch by the MCP_HOST/MCP_PORT
+      *> environment variables so an operator can retarget a running
+      *> deployment without editing the config file.
+       01  ws-listen-host      PIC X(60) VALUE SPACES.
+       01  ws-listen-host-z    PIC X(60) VALUE LOW-VALUES.
+       01  ws-listen-port-cfg  PIC 9(5)  VALUE 0.
+       01  ws-listen-port      BINARY-LONG VALUE 0.
+       01  ws-listen-mode      PIC X(10) VALUE "TCP".
+       01  ws-env-host         PIC X(60) VALUE SPACES.
+       01  ws-env-port         PIC X(5)  VALUE SPACES.
+       01  ws-env-mode         PIC X(10) VALUE SPACES.
+
+       01  ws-tools-cfg-path   PIC X(60) VALUE
+           "mcp-https-cobol/config/tools.dat".
+       01  ws-tools-cfg-fs     PIC XX VALUE "00".
+       01  err-tools-cfg-open  PIC X(50) VALUE
+           Z"Failed to open tool catalog config file".
+       01  err-tools-cfg-full  PIC X(50) VALUE
+           Z"Tool catalog config file has more tools than fit".
+       01  ws-err-buf          PIC X(80) VALUE SPACES.
+
        01  server-ptr          USAGE POINTER.
        01  tool-ptr            USAGE POINTER.
        01  prop-ptr            USAGE POINTER.
        01  ret-val             BINARY-LONG.
        01  cb-ptr              USAGE PROGRAM-POINTER.
-       
+
        01  server-name         PIC X(20) VALUE Z"mcp-https-cobol".
-       01  tool-name-greet     PIC X(10) VALUE Z"greet".
-       01  tool-desc-greet     PIC X(50) VALUE Z"Get a greeting from a local http server.".
-       01  prop-name-param     PIC X(10) VALUE Z"param".
-       01  prop-desc-param     PIC X(30) VALUE Z"Greeting parameter".
-       
+
+       01  prop-name-apikey    PIC X(10) VALUE Z"api_key".
+       01  prop-desc-apikey    PIC X(50) VALUE
+           Z"Shared credential required to invoke this tool".
+
        01  err-srv-new         PIC X(30) VALUE Z"Failed to create server".
        01  err-srv-name        PIC X(30) VALUE Z"Failed to set server name".
-       01  err-tool-new        PIC X(30) VALUE Z"Failed to create tool: greet".
-       01  err-prop-new        PIC X(40) VALUE Z"Failed to create property: param".
-       01  err-srv-add         PIC X(30) VALUE Z"Failed to add tool to server".
+       01  err-tool-new        PIC X(40) VALUE Z"Failed to create tool from catalog:".
+       01  err-prop-new        PIC X(40) VALUE Z"Failed to create property from catalog:".
+       01  err-srv-add         PIC X(40) VALUE Z"Failed to add tool to server:".
+       01  err-prop-new-ak     PIC X(40) VALUE Z"Failed to create property: api_key".
+       01  err-retry-giveup    PIC X(60) VALUE
+           Z"Giving up after retries, exiting:".
+
+      *> Startup retry/backoff: each of the three creation points
+      *> (server, tool, property) gets a few attempts with a short
+      *> pause between them before startup gives up. Exit codes are
+      *> kept distinct per failure point so monitoring can tell which
+      *> stage failed without opening the log:
+      *>   1 = server creation failed      2 = tool creation failed
+      *>   3 = property creation failed    4 = tool catalog config
+      *>       file could not be opened
+       01  ws-startup-max-retries  BINARY-LONG VALUE 3.
+       01  ws-startup-retry-delay  PIC 9(4)    VALUE 1.
+       01  ws-startup-retry-count  BINARY-LONG.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           CALL "mcpc_server_new_tcp" RETURNING server-ptr.
-                                       
+           MOVE FUNCTION CURRENT-DATE TO MCP-START-TIMESTAMP.
+           MOVE 0 TO MCP-CALL-COUNT.
+           MOVE 0 TO MCP-ERROR-COUNT.
+
+           PERFORM LOAD-SERVER-CONFIG.
+
+           MOVE 0 TO ws-startup-retry-count.
+           PERFORM UNTIL server-ptr NOT = NULL
+                      OR ws-startup-retry-count >= ws-startup-max-retries
+               IF ws-listen-mode = "STDIO" THEN
+                   CALL "mcpc_server_new_stdio" RETURNING server-ptr
+               ELSE
+                   IF ws-listen-host NOT = SPACES OR ws-listen-port NOT = 0 THEN
+                       CALL "mcpc_server_new_tcp2" USING BY REFERENCE ws-listen-host-z
+                                                         BY VALUE ws-listen-port
+                                                   RETURNING server-ptr
+                   ELSE
+                       CALL "mcpc_server_new_tcp" RETURNING server-ptr
+                   END-IF
+               END-IF
+               IF server-ptr = NULL THEN
+                   ADD 1 TO ws-startup-retry-count
+                   CALL "log_info_c" USING BY REFERENCE err-srv-new
+                   IF ws-startup-retry-count < ws-startup-max-retries THEN
+                       CALL "C$SLEEP" USING ws-startup-retry-delay
+                   END-IF
+               END-IF
+           END-PERFORM.
            IF server-ptr = NULL THEN
-               CALL "log_info_c" USING BY REFERENCE err-srv-new
+               CALL "log_info_c" USING BY REFERENCE err-retry-giveup
                STOP RUN RETURNING 1
            END-IF.
 
@@ -43,50 +138,247 @@
 
            CALL "mcpc_server_capa_enable_tool" USING BY VALUE server-ptr.
 
-           PERFORM SETUP-TOOLS.
+           PERFORM LOAD-TOOL-CATALOG.
+
+           PERFORM SETUP-TOOLS-FROM-CATALOG
+               VARYING tc-idx FROM 1 BY 1
+               UNTIL tc-idx > tool-catalog-count.
 
            CALL "mcpc_server_start" USING BY VALUE server-ptr.
            CALL "mcpc_server_close" USING BY VALUE server-ptr.
-           
+
            STOP RUN.
 
-       SETUP-TOOLS.
-           *> Tool: greet
-           CALL "mcpc_tool_new2" USING BY REFERENCE tool-name-greet
-                                       BY REFERENCE tool-desc-greet
-                                 RETURNING tool-ptr.
-           
+       LOAD-TOOL-CATALOG.
+      *> Read config/tools.dat (one fixed-width record per tool) into
+      *> tool-catalog-table so SETUP-TOOLS-FROM-CATALOG can register
+      *> each tool without server.cob knowing its name in advance.
+           MOVE 0 TO tool-catalog-count.
+           OPEN INPUT tools-cfg-file.
+           IF ws-tools-cfg-fs NOT = "00" THEN
+               CALL "log_info_c" USING BY REFERENCE err-tools-cfg-open
+               STOP RUN RETURNING 4
+           END-IF.
+
+           PERFORM UNTIL ws-tools-cfg-fs NOT = "00"
+               READ tools-cfg-file
+                   AT END
+                       MOVE "10" TO ws-tools-cfg-fs
+                   NOT AT END
+                       PERFORM ADD-TOOL-CATALOG-ENTRY
+               END-READ
+           END-PERFORM.
+
+           CLOSE tools-cfg-file.
+           EXIT.
+
+       ADD-TOOL-CATALOG-ENTRY.
+           IF tool-catalog-count >= TOOL-CATALOG-MAX THEN
+               CALL "log_info_c" USING BY REFERENCE err-tools-cfg-full
+               EXIT
+           END-IF.
+
+           ADD 1 TO tool-catalog-count.
+           SET tc-idx TO tool-catalog-count.
+           MOVE tcr-name        TO tc-name(tc-idx).
+           MOVE tcr-desc        TO tc-desc(tc-idx).
+           MOVE tcr-wrapper     TO tc-wrapper(tc-idx).
+           MOVE tcr-param-name  TO tc-param-name(tc-idx).
+           MOVE tcr-param-desc  TO tc-param-desc(tc-idx).
+           MOVE tcr-param-type  TO tc-param-type(tc-idx).
+           EXIT.
+
+       SETUP-TOOLS-FROM-CATALOG.
+      *> Register one tool from tool-catalog-table(tc-idx): the tool
+      *> itself, its catalog-defined parameter (if any), the shared
+      *> api_key property, and its callback wrapper entry point.
+           MOVE 0 TO ws-startup-retry-count.
+           MOVE NULL TO tool-ptr.
+           PERFORM UNTIL tool-ptr NOT = NULL
+                      OR ws-startup-retry-count >= ws-startup-max-retries
+               CALL "mcpc_tool_new2" USING BY REFERENCE tc-name(tc-idx)
+                                           BY REFERENCE tc-desc(tc-idx)
+                                     RETURNING tool-ptr
+               IF tool-ptr = NULL THEN
+                   ADD 1 TO ws-startup-retry-count
+                   STRING err-tool-new DELIMITED BY SIZE
+                          " "          DELIMITED BY SIZE
+                          tc-name(tc-idx) DELIMITED BY SIZE
+                     INTO ws-err-buf
+                   CALL "log_info_c" USING BY REFERENCE ws-err-buf
+                   IF ws-startup-retry-count < ws-startup-max-retries THEN
+                       CALL "C$SLEEP" USING ws-startup-retry-delay
+                   END-IF
+               END-IF
+           END-PERFORM.
            IF tool-ptr = NULL THEN
-               CALL "log_info_c" USING BY REFERENCE err-tool-new
-               STOP RUN RETURNING 1
+               CALL "log_info_c" USING BY REFERENCE err-retry-giveup
+               STOP RUN RETURNING 2
            END-IF.
 
-           CALL "mcpc_toolprop_new2" USING BY REFERENCE prop-name-param
-                                           BY REFERENCE prop-desc-param
-                                           BY VALUE 9 
-                                     RETURNING prop-ptr.
-                                     
-           IF prop-ptr = NULL THEN
-               CALL "log_info_c" USING BY REFERENCE err-prop-new
-               STOP RUN RETURNING 1
+           IF tc-param-name(tc-idx) NOT = SPACES THEN
+               MOVE 0 TO ws-startup-retry-count
+               MOVE NULL TO prop-ptr
+               PERFORM UNTIL prop-ptr NOT = NULL
+                          OR ws-startup-retry-count >= ws-startup-max-retries
+                   CALL "mcpc_toolprop_new2" USING BY REFERENCE tc-param-name(tc-idx)
+                                                   BY REFERENCE tc-param-desc(tc-idx)
+                                                   BY VALUE tc-param-type(tc-idx)
+                                             RETURNING prop-ptr
+                   IF prop-ptr = NULL THEN
+                       ADD 1 TO ws-startup-retry-count
+                       STRING err-prop-new DELIMITED BY SIZE
+                              " "          DELIMITED BY SIZE
+                              tc-name(tc-idx) DELIMITED BY SIZE
+                         INTO ws-err-buf
+                       CALL "log_info_c" USING BY REFERENCE ws-err-buf
+                       IF ws-startup-retry-count < ws-startup-max-retries THEN
+                           CALL "C$SLEEP" USING ws-startup-retry-delay
+                       END-IF
+                   END-IF
+               END-PERFORM
+               IF prop-ptr = NULL THEN
+                   CALL "log_info_c" USING BY REFERENCE err-retry-giveup
+                   STOP RUN RETURNING 3
+               END-IF
+
+               CALL "mcpc_tool_addfre_toolprop" USING BY VALUE tool-ptr
+                                                      BY VALUE prop-ptr
            END-IF.
 
-           CALL "mcpc_tool_addfre_toolprop" USING BY VALUE tool-ptr
-                                                  BY VALUE prop-ptr.
+           PERFORM ADD-APIKEY-PROP.
 
-           *> Note: We register 'greet_cb_wrapper' (from cob_helpers.c) as the callback.
-           *> This C function then calls our COBOL program 'greet_cb_impl'.
-           SET cb-ptr TO ENTRY "greet_cb_wrapper".
+           *> Each tool's wrapper entry point (from cob_helpers.c) is
+           *> resolved dynamically by name from the catalog; it in turn
+           *> calls the matching COBOL '<tool>_cb_impl' program.
+           SET cb-ptr TO ENTRY tc-wrapper(tc-idx).
            CALL "mcpc_tool_set_call_cb" USING BY VALUE tool-ptr
                                               BY VALUE cb-ptr.
-           
+
            CALL "mcpc_server_add_tool" USING BY VALUE server-ptr
                                              BY VALUE tool-ptr
                                        RETURNING ret-val.
            IF ret-val NOT = 0 THEN
-               CALL "log_info_c" USING BY REFERENCE err-srv-add
+               STRING err-srv-add DELIMITED BY SIZE
+                      " "         DELIMITED BY SIZE
+                      tc-name(tc-idx) DELIMITED BY SIZE
+                 INTO ws-err-buf
+               CALL "log_info_c" USING BY REFERENCE ws-err-buf
+           END-IF.
+
+           EXIT.
+
+       ADD-APIKEY-PROP.
+      *> Shared by every tool: attach the required "api_key" property
+      *> so a client can't invoke any tool without a credential.
+           MOVE 0 TO ws-startup-retry-count.
+           MOVE NULL TO prop-ptr.
+           PERFORM UNTIL prop-ptr NOT = NULL
+                      OR ws-startup-retry-count >= ws-startup-max-retries
+               CALL "mcpc_toolprop_new2" USING BY REFERENCE prop-name-apikey
+                                               BY REFERENCE prop-desc-apikey
+                                               BY VALUE 9
+                                         RETURNING prop-ptr
+               IF prop-ptr = NULL THEN
+                   ADD 1 TO ws-startup-retry-count
+                   CALL "log_info_c" USING BY REFERENCE err-prop-new-ak
+                   IF ws-startup-retry-count < ws-startup-max-retries THEN
+                       CALL "C$SLEEP" USING ws-startup-retry-delay
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF prop-ptr = NULL THEN
+               CALL "log_info_c" USING BY REFERENCE err-retry-giveup
+               STOP RUN RETURNING 3
            END-IF.
-           
+
+           CALL "mcpc_tool_addreq_toolprop" USING BY VALUE tool-ptr
+                                                  BY VALUE prop-ptr.
+
+           EXIT.
+
+       LOAD-SERVER-CONFIG.
+      *> Read config/server.cfg (KEY=VALUE lines) into shared EXTERNAL
+      *> storage so callbacks can validate the api_key credential.
+           OPEN INPUT server-cfg-file.
+           IF ws-server-cfg-fs NOT = "00" THEN
+               CALL "log_info_c" USING BY REFERENCE err-cfg-open
+           ELSE
+               PERFORM UNTIL ws-server-cfg-fs NOT = "00"
+                   READ server-cfg-file
+                       AT END
+                           MOVE "10" TO ws-server-cfg-fs
+                       NOT AT END
+                           PERFORM PARSE-SERVER-CFG-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE server-cfg-file
+           END-IF.
+
+      *> Environment variables win over config/server.cfg so an
+      *> operator can retarget a running deployment without editing
+      *> the config file.
+           ACCEPT ws-env-host FROM ENVIRONMENT "MCP_HOST".
+           IF ws-env-host NOT = SPACES THEN
+               MOVE FUNCTION TRIM(ws-env-host) TO ws-listen-host
+           END-IF.
+
+           ACCEPT ws-env-port FROM ENVIRONMENT "MCP_PORT".
+           IF ws-env-port NOT = SPACES THEN
+               MOVE FUNCTION TRIM(ws-env-port) TO ws-listen-port-cfg
+           END-IF.
+           MOVE ws-listen-port-cfg TO ws-listen-port.
+
+           ACCEPT ws-env-mode FROM ENVIRONMENT "MCP_MODE".
+           IF ws-env-mode NOT = SPACES THEN
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(ws-env-mode))
+                   TO ws-listen-mode
+           END-IF.
+
+      *> ws-listen-host is space-padded (plain MOVE/ACCEPT targets);
+      *> mcpc_server_new_tcp2 needs a null-terminated C string, so
+      *> build that separately the same way every other buffer handed
+      *> to an mcpc_*/helper_* call in this file is: LOW-VALUES first,
+      *> then STRING in just the trimmed content.
+           MOVE LOW-VALUES TO ws-listen-host-z.
+           STRING FUNCTION TRIM(ws-listen-host) DELIMITED BY SIZE
+             INTO ws-listen-host-z.
+           EXIT.
+
+       PARSE-SERVER-CFG-LINE.
+           MOVE SPACES TO ws-cfg-key ws-cfg-value.
+           UNSTRING server-cfg-line DELIMITED BY "="
+               INTO ws-cfg-key ws-cfg-value.
+
+           IF FUNCTION TRIM(ws-cfg-key) = "API_KEY" THEN
+               MOVE FUNCTION TRIM(ws-cfg-value) TO MCP-API-KEY
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(ws-cfg-value))
+                   TO MCP-API-KEY-LEN
+           END-IF.
+
+           IF FUNCTION TRIM(ws-cfg-key) = "HOST" THEN
+               MOVE FUNCTION TRIM(ws-cfg-value) TO ws-listen-host
+           END-IF.
+
+           IF FUNCTION TRIM(ws-cfg-key) = "PORT" THEN
+               MOVE FUNCTION TRIM(ws-cfg-value) TO ws-listen-port-cfg
+           END-IF.
+
+           IF FUNCTION TRIM(ws-cfg-key) = "MODE" THEN
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(ws-cfg-value))
+                   TO ws-listen-mode
+           END-IF.
+
+           IF FUNCTION TRIM(ws-cfg-key) = "SERVER_NAME" THEN
+      *> server-name is handed BY REFERENCE straight to
+      *> mcpc_server_set_nament, so it must stay null-terminated the
+      *> same way ws-listen-host-z is built: LOW-VALUES first, then
+      *> STRING (not MOVE, which would space-pad) the trimmed value in.
+               MOVE LOW-VALUES TO server-name
+               STRING FUNCTION TRIM(ws-cfg-value) DELIMITED BY SIZE
+                 INTO server-name
+           END-IF.
+
            EXIT.
 
        END PROGRAM server.
@@ -98,49 +390,723 @@
        01  log-msg             PIC X(30) VALUE Z"Executed greet tool".
        01  err-tool-null       PIC X(30) VALUE Z"Error: tool-ptr is NULL".
        01  err-msg             PIC X(30) VALUE Z"Error retrieving param".
-       
+       01  err-param-nonprint  PIC X(60) VALUE
+           Z"value contains non-printable characters".
+       01  err-param-truncated PIC X(40) VALUE
+           Z"value truncated at 65535 bytes".
+
        LOCAL-STORAGE SECTION.
-       78  BUFFER-SIZE         VALUE 4096.
-       78  BUFFER-CAP          VALUE 4095.
+      *> Values larger than one library call's 4095-byte cap are
+      *> pulled in chunks by read_toolparam_chunked (see below), so the
+      *> buffer here is sized well past that single-call limit.
+       78  BUFFER-SIZE         VALUE 65536.
+       78  BUFFER-CAP          VALUE 65535.
        01  prop-name           PIC X(6) VALUE Z"param".
        01  param-buffer        PIC X(BUFFER-SIZE).
-       01  param-len           USAGE BINARY-LONG-LONG SYNC VALUE 0.
+       01  param-len           USAGE BINARY-DOUBLE SYNC VALUE 0.
+       01  param-truncated     PIC X VALUE "N".
        01  call-res            BINARY-LONG.
-       
+       01  al-tool-name        PIC X(20) VALUE Z"greet".
+       01  ws-akvalid          BINARY-LONG.
+       01  ws-validation-rc    BINARY-LONG VALUE 0.
+       01  ws-vi               BINARY-DOUBLE SYNC VALUE 0.
+       01  ws-vchar            PIC X.
+
        LINKAGE SECTION.
        01  tool-ptr            USAGE POINTER.
        01  ucbr-ptr            USAGE POINTER.
-       
+
        PROCEDURE DIVISION USING tool-ptr ucbr-ptr.
            CALL "log_info_c" USING BY REFERENCE log-msg.
-           
+
            MOVE 0 TO param-len.
            MOVE LOW-VALUES TO param-buffer.
-           
+
            IF tool-ptr = NULL THEN
                 CALL "log_info_c" USING BY REFERENCE err-tool-null
+                CALL "audit_log_write" USING BY REFERENCE al-tool-name
+                                             BY REFERENCE param-buffer
+                                             BY VALUE param-len
+                                             BY VALUE -1
+                                             BY VALUE 1
                 EXIT PROGRAM
            END-IF.
 
-           CALL "mcpc_tool_get_tpropval_u8str" USING BY VALUE tool-ptr
-                                                     BY REFERENCE prop-name
-                                                     BY REFERENCE param-buffer
-                                                     BY VALUE BUFFER-CAP
-                                                     BY REFERENCE param-len
-                                               RETURNING call-res.
+           CALL "validate_api_key" USING BY VALUE tool-ptr
+                                         BY VALUE ucbr-ptr
+                                         BY REFERENCE ws-akvalid.
+           IF ws-akvalid NOT = 0 THEN
+               CALL "audit_log_write" USING BY REFERENCE al-tool-name
+                                            BY REFERENCE param-buffer
+                                            BY VALUE param-len
+                                            BY VALUE ws-akvalid
+                                            BY VALUE 1
+               MOVE 1 TO RETURN-CODE
+               EXIT PROGRAM
+           END-IF.
+
+           CALL "read_toolparam_chunked" USING BY VALUE tool-ptr
+                                               BY REFERENCE prop-name
+                                               BY REFERENCE param-buffer
+                                               BY VALUE BUFFER-CAP
+                                               BY REFERENCE param-len
+                                               BY REFERENCE param-truncated
+                                               BY REFERENCE call-res.
 
            IF call-res NOT = 0 THEN
                CALL "mcpc_ucbr_toolcall_add_errmsg_printf8" USING BY VALUE ucbr-ptr
                                                                   BY REFERENCE err-msg
+               CALL "audit_log_write" USING BY REFERENCE al-tool-name
+                                            BY REFERENCE param-buffer
+                                            BY VALUE param-len
+                                            BY VALUE call-res
+                                            BY VALUE 1
                EXIT PROGRAM
            END-IF.
-           
+
            *> Buffer is already pre-filled with LOW-VALUES (nulls),
            *> so it is safely null-terminated regardless of param-len.
-           
+
+           PERFORM VALIDATE-PARAM.
+           IF ws-validation-rc NOT = 0 THEN
+               CALL "audit_log_write" USING BY REFERENCE al-tool-name
+                                            BY REFERENCE param-buffer
+                                            BY VALUE param-len
+                                            BY VALUE ws-validation-rc
+                                            BY VALUE 1
+               MOVE 1 TO RETURN-CODE
+               EXIT PROGRAM
+           END-IF.
+
            CALL "helper_add_text_result" USING BY VALUE ucbr-ptr
                                                BY REFERENCE param-buffer.
-           
+
+           CALL "audit_log_write" USING BY REFERENCE al-tool-name
+                                        BY REFERENCE param-buffer
+                                        BY VALUE param-len
+                                        BY VALUE call-res
+                                        BY VALUE 0.
+
            MOVE 0 TO RETURN-CODE.
            EXIT PROGRAM.
+
+       VALIDATE-PARAM.
+      *> Reject non-printable content and flag (but don't silently
+      *> swallow) truncation at BUFFER-CAP instead of handing the
+      *> assistant a quietly cut-off string.
+           MOVE 0 TO ws-validation-rc.
+
+           IF param-truncated = "Y" THEN
+               CALL "mcpc_ucbr_toolcall_add_errmsg_printf8"
+                   USING BY VALUE ucbr-ptr
+                         BY REFERENCE err-param-truncated
+           END-IF.
+
+           PERFORM VARYING ws-vi FROM 1 BY 1
+                   UNTIL ws-vi > param-len OR ws-vi > BUFFER-CAP
+               MOVE param-buffer(ws-vi:1) TO ws-vchar
+               IF (ws-vchar < X"20" OR ws-vchar > X"7E")
+                       AND ws-vchar NOT = X"09" THEN
+                   CALL "mcpc_ucbr_toolcall_add_errmsg_printf8"
+                       USING BY VALUE ucbr-ptr
+                             BY REFERENCE err-param-nonprint
+                   MOVE 1 TO ws-validation-rc
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           EXIT.
        END PROGRAM greet_cb_impl.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. jobstatus_cb_impl.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT batch-control-file ASSIGN TO ws-batch-control-path
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ws-batch-fs.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  batch-control-file.
+       COPY "mcpbctl.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  log-msg             PIC X(30) VALUE Z"Executed job-status tool".
+       01  err-tool-null       PIC X(30) VALUE Z"Error: tool-ptr is NULL".
+       01  err-job-not-found   PIC X(40) VALUE Z"Job not found in batch-control file".
+       01  ws-batch-control-path PIC X(100) VALUE
+           "mcp-https-cobol/config/batch-control.dat".
+       01  ws-batch-fs         PIC XX VALUE "00".
+       01  ws-found            PIC X VALUE "N".
+           88  ws-job-found          VALUE "Y".
+       01  fld-job             PIC X(10) VALUE Z"job".
+       01  fld-status          PIC X(10) VALUE Z"status".
+       01  fld-start           PIC X(10) VALUE Z"start".
+       01  fld-end             PIC X(10) VALUE Z"end".
+       01  fld-rc              PIC X(10) VALUE Z"rc".
+      *> Scratch buffer for each helper_add_named_text_result value:
+      *> pre-filled with LOW-VALUES and re-filled by STRING (not MOVE,
+      *> which would space-pad) so the untouched tail stays null and
+      *> terminates the string the same way param-buffer does above.
+       01  ws-field-buf        PIC X(64).
+
+       LOCAL-STORAGE SECTION.
+       01  prop-name           PIC X(4) VALUE Z"job".
+       01  param-buffer        PIC X(4096).
+       01  param-len           USAGE BINARY-DOUBLE SYNC VALUE 0.
+       01  call-res            BINARY-LONG.
+       01  ws-job-filter       PIC X(20) VALUE SPACES.
+       01  ws-job-name-len     USAGE BINARY-DOUBLE VALUE 0.
+       01  al-tool-name        PIC X(20) VALUE Z"job-status".
+       01  ws-akvalid          BINARY-LONG.
+
+       LINKAGE SECTION.
+       01  tool-ptr            USAGE POINTER.
+       01  ucbr-ptr            USAGE POINTER.
+
+       PROCEDURE DIVISION USING tool-ptr ucbr-ptr.
+           CALL "log_info_c" USING BY REFERENCE log-msg.
+
+           IF tool-ptr = NULL THEN
+                CALL "log_info_c" USING BY REFERENCE err-tool-null
+                MOVE LOW-VALUES TO param-buffer
+                CALL "audit_log_write" USING BY REFERENCE al-tool-name
+                                             BY REFERENCE param-buffer
+                                             BY VALUE param-len
+                                             BY VALUE -1
+                                             BY VALUE 1
+                EXIT PROGRAM
+           END-IF.
+
+           CALL "validate_api_key" USING BY VALUE tool-ptr
+                                         BY VALUE ucbr-ptr
+                                         BY REFERENCE ws-akvalid.
+           IF ws-akvalid NOT = 0 THEN
+               MOVE LOW-VALUES TO param-buffer
+               CALL "audit_log_write" USING BY REFERENCE al-tool-name
+                                            BY REFERENCE param-buffer
+                                            BY VALUE param-len
+                                            BY VALUE ws-akvalid
+                                            BY VALUE 1
+               MOVE 1 TO RETURN-CODE
+               EXIT PROGRAM
+           END-IF.
+
+           MOVE 0 TO param-len.
+           MOVE LOW-VALUES TO param-buffer.
+           CALL "mcpc_tool_get_tpropval_u8str" USING BY VALUE tool-ptr
+                                                     BY REFERENCE prop-name
+                                                     BY REFERENCE param-buffer
+                                                     BY VALUE 4095
+                                                     BY REFERENCE param-len
+                                               RETURNING call-res.
+
+           MOVE SPACES TO ws-job-filter.
+           IF call-res = 0 AND param-len > 0 THEN
+      *> Cap at the field width and move only the actual bytes
+      *> received: moving a fixed X(20) slice would drag along the
+      *> LOW-VALUES padding left in param-buffer past param-len, and
+      *> MOVE pads alphanumerics with spaces (not nulls), which is
+      *> what FUNCTION TRIM(BC-JOB-NAME) expects to compare against.
+               IF param-len > 20 THEN
+                   MOVE 20 TO ws-job-name-len
+               ELSE
+                   MOVE param-len TO ws-job-name-len
+               END-IF
+               MOVE param-buffer(1:ws-job-name-len) TO ws-job-filter
+           END-IF.
+
+           IF ws-job-filter = SPACES THEN
+               MOVE "NIGHTLY-BATCH" TO ws-job-filter
+           END-IF.
+
+           MOVE "N" TO ws-found.
+           OPEN INPUT batch-control-file.
+           IF ws-batch-fs NOT = "00" THEN
+               CALL "mcpc_ucbr_toolcall_add_errmsg_printf8"
+                   USING BY VALUE ucbr-ptr
+                         BY REFERENCE err-job-not-found
+               CALL "audit_log_write" USING BY REFERENCE al-tool-name
+                                            BY REFERENCE param-buffer
+                                            BY VALUE param-len
+                                            BY VALUE -2
+                                            BY VALUE 1
+               MOVE 1 TO RETURN-CODE
+               EXIT PROGRAM
+           END-IF.
+
+           PERFORM UNTIL ws-batch-fs NOT = "00"
+               READ batch-control-file
+                   AT END
+                       MOVE "10" TO ws-batch-fs
+                   NOT AT END
+                       IF FUNCTION TRIM(BC-JOB-NAME) = ws-job-filter THEN
+                           SET ws-job-found TO TRUE
+                           MOVE "10" TO ws-batch-fs
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE batch-control-file.
+
+           IF NOT ws-job-found THEN
+               CALL "mcpc_ucbr_toolcall_add_errmsg_printf8"
+                   USING BY VALUE ucbr-ptr
+                         BY REFERENCE err-job-not-found
+               CALL "audit_log_write" USING BY REFERENCE al-tool-name
+                                            BY REFERENCE param-buffer
+                                            BY VALUE param-len
+                                            BY VALUE -3
+                                            BY VALUE 1
+               MOVE 1 TO RETURN-CODE
+               EXIT PROGRAM
+           END-IF.
+
+      *> Reported as separate named fields rather than one concatenated
+      *> string, so a client can read e.g. "status" without parsing.
+      *> Each value is copied into a LOW-VALUES-terminated scratch
+      *> buffer first: BC-* fields come straight off a LINE SEQUENTIAL
+      *> record and are space-padded, not null-terminated.
+           MOVE LOW-VALUES TO ws-field-buf
+           STRING FUNCTION TRIM(BC-JOB-NAME) DELIMITED BY SIZE
+             INTO ws-field-buf
+           CALL "helper_add_named_text_result" USING BY VALUE ucbr-ptr
+                                                      BY REFERENCE fld-job
+                                                      BY REFERENCE ws-field-buf.
+
+           MOVE LOW-VALUES TO ws-field-buf
+           STRING FUNCTION TRIM(BC-STATUS) DELIMITED BY SIZE
+             INTO ws-field-buf
+           CALL "helper_add_named_text_result" USING BY VALUE ucbr-ptr
+                                                      BY REFERENCE fld-status
+                                                      BY REFERENCE ws-field-buf.
+
+           MOVE LOW-VALUES TO ws-field-buf
+           STRING FUNCTION TRIM(BC-START-TIME) DELIMITED BY SIZE
+             INTO ws-field-buf
+           CALL "helper_add_named_text_result" USING BY VALUE ucbr-ptr
+                                                      BY REFERENCE fld-start
+                                                      BY REFERENCE ws-field-buf.
+
+           MOVE LOW-VALUES TO ws-field-buf
+           STRING FUNCTION TRIM(BC-END-TIME) DELIMITED BY SIZE
+             INTO ws-field-buf
+           CALL "helper_add_named_text_result" USING BY VALUE ucbr-ptr
+                                                      BY REFERENCE fld-end
+                                                      BY REFERENCE ws-field-buf.
+
+           MOVE LOW-VALUES TO ws-field-buf
+           STRING FUNCTION TRIM(BC-RETURN-CODE) DELIMITED BY SIZE
+             INTO ws-field-buf
+           CALL "helper_add_named_text_result" USING BY VALUE ucbr-ptr
+                                                      BY REFERENCE fld-rc
+                                                      BY REFERENCE ws-field-buf.
+
+           CALL "audit_log_write" USING BY REFERENCE al-tool-name
+                                        BY REFERENCE param-buffer
+                                        BY VALUE param-len
+                                        BY VALUE call-res
+                                        BY VALUE 0.
+
+           MOVE 0 TO RETURN-CODE.
+           EXIT PROGRAM.
+       END PROGRAM jobstatus_cb_impl.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. health_cb_impl.
+      *> ---------------------------------------------------------------
+      *> "health" tool: reports server uptime and the running call/error
+      *> counters maintained by audit_log_write, so monitoring can poll
+      *> a single tool instead of parsing the audit log.
+      *> ---------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "mcpstat.cpy".
+       01  log-msg             PIC X(30) VALUE Z"Executed health tool".
+       01  err-tool-null       PIC X(30) VALUE Z"Error: tool-ptr is NULL".
+       01  al-tool-name        PIC X(20) VALUE Z"health".
+       01  param-buffer        PIC X(4096) VALUE LOW-VALUES.
+       01  ws-akvalid          BINARY-LONG.
+       01  fld-uptime          PIC X(16) VALUE Z"uptime_seconds".
+       01  fld-calls           PIC X(10) VALUE Z"calls".
+       01  fld-errors          PIC X(10) VALUE Z"errors".
+      *> Scratch buffer for each helper_add_named_text_result value,
+      *> same LOW-VALUES/STRING treatment as jobstatus_cb_impl.
+       01  ws-field-buf        PIC X(16).
+
+       01  ws-now              PIC X(21) VALUE SPACES.
+       01  ws-now-ymd          PIC 9(8).
+       01  ws-now-hh           PIC 9(2).
+       01  ws-now-mm           PIC 9(2).
+       01  ws-now-ss           PIC 9(2).
+       01  ws-now-days         USAGE BINARY-DOUBLE.
+       01  ws-now-secs         USAGE BINARY-DOUBLE.
+
+       01  ws-start-ymd        PIC 9(8).
+       01  ws-start-hh         PIC 9(2).
+       01  ws-start-mm         PIC 9(2).
+       01  ws-start-ss         PIC 9(2).
+       01  ws-start-days       USAGE BINARY-DOUBLE.
+       01  ws-start-secs       USAGE BINARY-DOUBLE.
+
+       01  ws-uptime-secs      USAGE BINARY-DOUBLE VALUE 0.
+       01  ws-uptime-disp      PIC -(9)9.
+       01  ws-call-count-disp  PIC -(9)9.
+       01  ws-error-count-disp PIC -(9)9.
+
+       LINKAGE SECTION.
+       01  tool-ptr            USAGE POINTER.
+       01  ucbr-ptr            USAGE POINTER.
+
+       PROCEDURE DIVISION USING tool-ptr ucbr-ptr.
+           CALL "log_info_c" USING BY REFERENCE log-msg.
+
+           IF tool-ptr = NULL THEN
+                CALL "log_info_c" USING BY REFERENCE err-tool-null
+                CALL "audit_log_write" USING BY REFERENCE al-tool-name
+                                             BY REFERENCE param-buffer
+                                             BY VALUE 0
+                                             BY VALUE -1
+                                             BY VALUE 1
+                EXIT PROGRAM
+           END-IF.
+
+           CALL "validate_api_key" USING BY VALUE tool-ptr
+                                         BY VALUE ucbr-ptr
+                                         BY REFERENCE ws-akvalid.
+           IF ws-akvalid NOT = 0 THEN
+               CALL "audit_log_write" USING BY REFERENCE al-tool-name
+                                            BY REFERENCE param-buffer
+                                            BY VALUE 0
+                                            BY VALUE ws-akvalid
+                                            BY VALUE 1
+               MOVE 1 TO RETURN-CODE
+               EXIT PROGRAM
+           END-IF.
+
+           MOVE 0 TO ws-uptime-secs.
+           IF MCP-START-TIMESTAMP NOT = SPACES THEN
+               MOVE FUNCTION CURRENT-DATE TO ws-now
+               MOVE ws-now(1:8)             TO ws-now-ymd
+               MOVE ws-now(9:2)             TO ws-now-hh
+               MOVE ws-now(11:2)            TO ws-now-mm
+               MOVE ws-now(13:2)            TO ws-now-ss
+               COMPUTE ws-now-days = FUNCTION INTEGER-OF-DATE(ws-now-ymd)
+               COMPUTE ws-now-secs = (ws-now-days * 86400)
+                                   + (ws-now-hh * 3600)
+                                   + (ws-now-mm * 60)
+                                   + ws-now-ss
+
+               MOVE MCP-START-TIMESTAMP(1:8)  TO ws-start-ymd
+               MOVE MCP-START-TIMESTAMP(9:2)  TO ws-start-hh
+               MOVE MCP-START-TIMESTAMP(11:2) TO ws-start-mm
+               MOVE MCP-START-TIMESTAMP(13:2) TO ws-start-ss
+               COMPUTE ws-start-days = FUNCTION INTEGER-OF-DATE(ws-start-ymd)
+               COMPUTE ws-start-secs = (ws-start-days * 86400)
+                                     + (ws-start-hh * 3600)
+                                     + (ws-start-mm * 60)
+                                     + ws-start-ss
+
+               COMPUTE ws-uptime-secs = ws-now-secs - ws-start-secs
+           END-IF.
+
+           MOVE ws-uptime-secs   TO ws-uptime-disp.
+           MOVE MCP-CALL-COUNT   TO ws-call-count-disp.
+           MOVE MCP-ERROR-COUNT  TO ws-error-count-disp.
+
+      *> Reported as separate named fields rather than one concatenated
+      *> string, so a client can read e.g. "calls" without parsing.
+      *> ws-*-disp are numeric-edited PIC -(9)9 fields (space-padded,
+      *> not null-terminated), so each is trimmed into the same
+      *> LOW-VALUES-terminated scratch buffer as jobstatus_cb_impl.
+           MOVE LOW-VALUES TO ws-field-buf
+           STRING FUNCTION TRIM(ws-uptime-disp) DELIMITED BY SIZE
+             INTO ws-field-buf
+           CALL "helper_add_named_text_result" USING BY VALUE ucbr-ptr
+                                                      BY REFERENCE fld-uptime
+                                                      BY REFERENCE ws-field-buf.
+
+           MOVE LOW-VALUES TO ws-field-buf
+           STRING FUNCTION TRIM(ws-call-count-disp) DELIMITED BY SIZE
+             INTO ws-field-buf
+           CALL "helper_add_named_text_result" USING BY VALUE ucbr-ptr
+                                                      BY REFERENCE fld-calls
+                                                      BY REFERENCE ws-field-buf.
+
+           MOVE LOW-VALUES TO ws-field-buf
+           STRING FUNCTION TRIM(ws-error-count-disp) DELIMITED BY SIZE
+             INTO ws-field-buf
+           CALL "helper_add_named_text_result" USING BY VALUE ucbr-ptr
+                                                      BY REFERENCE fld-errors
+                                                      BY REFERENCE ws-field-buf.
+
+           CALL "audit_log_write" USING BY REFERENCE al-tool-name
+                                        BY REFERENCE param-buffer
+                                        BY VALUE 0
+                                        BY VALUE 0
+                                        BY VALUE 0.
+
+           MOVE 0 TO RETURN-CODE.
+           EXIT PROGRAM.
+       END PROGRAM health_cb_impl.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. audit_log_write.
+      *> ---------------------------------------------------------------
+      *> Shared audit-trail writer, CALLed by every tool callback so we
+      *> keep one date-stamped record of what the MCP server was asked
+      *> to do instead of the old single log_info_c heartbeat line.
+      *> ---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT audit-file ASSIGN TO ws-audit-path
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ws-audit-fs.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  audit-file.
+       01  audit-line          PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       COPY "mcpstat.cpy".
+       01  ws-audit-fs         PIC XX VALUE "00".
+       01  ws-audit-path       PIC X(60) VALUE SPACES.
+       01  ws-now              PIC X(21) VALUE SPACES.
+       01  ws-timestamp        PIC X(19) VALUE SPACES.
+       01  ws-call-res-disp    PIC -(9)9.
+       01  ws-return-code-disp PIC -(9)9.
+       01  err-audit-open      PIC X(40) VALUE Z"Warning: unable to open audit file".
+       78  AL-PARAM-LOG-CAP    VALUE 200.
+      *> Logged value is copied out of the caller's buffer by the
+      *> tracked length (not FUNCTION TRIM, which only strips leading/
+      *> trailing spaces and would return the whole LOW-VALUES-padded
+      *> buffer untouched), then capped so a long param can't push the
+      *> call-res/return-code fields past the fixed-width audit-line.
+       01  ws-param-log        PIC X(200) VALUE SPACES.
+       01  ws-param-log-len    BINARY-LONG VALUE 0.
+
+       LINKAGE SECTION.
+       01  al-tool-name        PIC X(20).
+       01  al-param-value      PIC X ANY LENGTH.
+       01  al-param-len        BINARY-LONG.
+       01  al-call-res         BINARY-LONG.
+       01  al-return-code      BINARY-LONG.
+
+       PROCEDURE DIVISION USING al-tool-name al-param-value al-param-len
+                                 al-call-res al-return-code.
+           ADD 1 TO MCP-CALL-COUNT.
+           IF al-return-code NOT = 0 THEN
+               ADD 1 TO MCP-ERROR-COUNT
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO ws-now.
+
+           STRING "mcp-https-cobol/logs/audit-" DELIMITED BY SIZE
+                  ws-now(1:8)                    DELIMITED BY SIZE
+                  ".log"                         DELIMITED BY SIZE
+             INTO ws-audit-path.
+
+           STRING ws-now(1:4)  "-" ws-now(5:2) "-" ws-now(7:2) " "
+                  ws-now(9:2)  ":" ws-now(11:2) ":" ws-now(13:2)
+             DELIMITED BY SIZE INTO ws-timestamp.
+
+           OPEN EXTEND audit-file.
+           IF ws-audit-fs NOT = "00" THEN
+               OPEN OUTPUT audit-file
+           END-IF.
+           IF ws-audit-fs NOT = "00" THEN
+               CALL "log_info_c" USING BY REFERENCE err-audit-open
+               EXIT PROGRAM
+           END-IF.
+
+           MOVE al-call-res TO ws-call-res-disp.
+           MOVE al-return-code TO ws-return-code-disp.
+
+           MOVE SPACES TO ws-param-log.
+           IF al-param-len > 0 THEN
+               IF al-param-len > AL-PARAM-LOG-CAP THEN
+                   MOVE AL-PARAM-LOG-CAP TO ws-param-log-len
+               ELSE
+                   MOVE al-param-len TO ws-param-log-len
+               END-IF
+               MOVE al-param-value(1:ws-param-log-len) TO ws-param-log
+           END-IF.
+
+           STRING ws-timestamp                          DELIMITED BY SIZE
+                  " tool="                               DELIMITED BY SIZE
+                  FUNCTION TRIM(al-tool-name)            DELIMITED BY SIZE
+                  " param="                               DELIMITED BY SIZE
+                  FUNCTION TRIM(ws-param-log)            DELIMITED BY SIZE
+                  " call-res="                            DELIMITED BY SIZE
+                  FUNCTION TRIM(ws-call-res-disp)        DELIMITED BY SIZE
+                  " return-code="                        DELIMITED BY SIZE
+                  FUNCTION TRIM(ws-return-code-disp)     DELIMITED BY SIZE
+             INTO audit-line.
+
+           WRITE audit-line.
+           CLOSE audit-file.
+           EXIT PROGRAM.
+       END PROGRAM audit_log_write.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. validate_api_key.
+      *> ---------------------------------------------------------------
+      *> Shared credential check, CALLed by every tool callback before
+      *> doing any work. Compares the caller-supplied "api_key" property
+      *> against the value MAIN-LOGIC loaded from config/server.cfg.
+      *> ---------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "mcpakey.cpy".
+       01  ak-prop-name        PIC X(10) VALUE Z"api_key".
+       01  ak-buffer           PIC X(80).
+       01  ak-len              USAGE BINARY-DOUBLE SYNC VALUE 0.
+       01  ak-call-res         BINARY-LONG.
+       01  err-ak-missing      PIC X(30) VALUE Z"api_key is required".
+       01  err-ak-invalid      PIC X(30) VALUE Z"api_key is invalid".
+
+       LINKAGE SECTION.
+       01  vk-tool-ptr         USAGE POINTER.
+       01  vk-ucbr-ptr         USAGE POINTER.
+       01  vk-valid            BINARY-LONG.
+
+       PROCEDURE DIVISION USING vk-tool-ptr vk-ucbr-ptr vk-valid.
+           MOVE 1 TO vk-valid.
+           MOVE LOW-VALUES TO ak-buffer.
+           MOVE 0 TO ak-len.
+
+           CALL "mcpc_tool_get_tpropval_u8str" USING BY VALUE vk-tool-ptr
+                                                     BY REFERENCE ak-prop-name
+                                                     BY REFERENCE ak-buffer
+                                                     BY VALUE 79
+                                                     BY REFERENCE ak-len
+                                               RETURNING ak-call-res.
+
+           IF ak-call-res NOT = 0 OR ak-len = 0 THEN
+               CALL "mcpc_ucbr_toolcall_add_errmsg_printf8"
+                   USING BY VALUE vk-ucbr-ptr
+                         BY REFERENCE err-ak-missing
+               EXIT PROGRAM
+           END-IF.
+
+      *> ak-buffer is LOW-VALUES-padded (line 934) and ak-len is the
+      *> real byte count from the library call, so compare on the
+      *> tracked lengths/slices rather than FUNCTION TRIM: TRIM only
+      *> strips leading/trailing spaces, never embedded/trailing nulls,
+      *> so it would return the whole untouched 80-byte buffer here.
+           IF ak-len NOT = MCP-API-KEY-LEN
+                   OR ak-buffer(1:ak-len) NOT = MCP-API-KEY(1:MCP-API-KEY-LEN) THEN
+               CALL "mcpc_ucbr_toolcall_add_errmsg_printf8"
+                   USING BY VALUE vk-ucbr-ptr
+                         BY REFERENCE err-ak-invalid
+               EXIT PROGRAM
+           END-IF.
+
+           MOVE 0 TO vk-valid.
+           EXIT PROGRAM.
+       END PROGRAM validate_api_key.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. read_toolparam_chunked.
+      *> ---------------------------------------------------------------
+      *> Shared property reader, CALLed by any callback that needs a
+      *> "param" value that may run past the single-call 4095-byte cap
+      *> of mcpc_tool_get_tpropval_u8str. Repeatedly pulls one chunk at
+      *> a time via mcpc_tool_get_tpropval_u8str_at (which takes a byte
+      *> offset alongside the usual property name/buffer/cap) and
+      *> concatenates the chunks into the caller's buffer until either
+      *> the property is exhausted or the caller's buffer fills up.
+      *> ---------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  rp-chunk-cap        USAGE BINARY-DOUBLE VALUE 4095.
+       01  rp-this-cap         USAGE BINARY-DOUBLE VALUE 0.
+       01  rp-remaining        USAGE BINARY-DOUBLE VALUE 0.
+       01  rp-chunk-len        USAGE BINARY-DOUBLE VALUE 0.
+       01  rp-offset           USAGE BINARY-DOUBLE VALUE 0.
+       01  rp-str-ptr          USAGE BINARY-DOUBLE VALUE 1.
+       01  rp-chunk-buf        PIC X(4096).
+       01  rp-probe-cap        USAGE BINARY-DOUBLE VALUE 1.
+       01  rp-probe-len        USAGE BINARY-DOUBLE VALUE 0.
+       01  rp-probe-buf        PIC X(1).
+       01  rp-probe-res        BINARY-LONG VALUE 0.
+
+       LINKAGE SECTION.
+       01  rp-tool-ptr         USAGE POINTER.
+       01  rp-prop-name        PIC X ANY LENGTH.
+       01  rp-buffer           PIC X ANY LENGTH.
+       01  rp-buffer-cap       USAGE BINARY-DOUBLE.
+       01  rp-out-len          USAGE BINARY-DOUBLE.
+       01  rp-truncated        PIC X.
+       01  rp-call-res         BINARY-LONG.
+
+       PROCEDURE DIVISION USING rp-tool-ptr rp-prop-name rp-buffer
+                                 rp-buffer-cap rp-out-len rp-truncated
+                                 rp-call-res.
+           MOVE 0     TO rp-offset.
+           MOVE 0     TO rp-out-len.
+           MOVE 0     TO rp-call-res.
+           MOVE "N"   TO rp-truncated.
+           MOVE LOW-VALUES TO rp-buffer.
+           MOVE 1     TO rp-str-ptr.
+
+           PERFORM UNTIL rp-offset >= rp-buffer-cap
+               COMPUTE rp-remaining = rp-buffer-cap - rp-offset
+               IF rp-remaining > rp-chunk-cap THEN
+                   MOVE rp-chunk-cap TO rp-this-cap
+               ELSE
+                   MOVE rp-remaining TO rp-this-cap
+               END-IF
+
+               MOVE LOW-VALUES TO rp-chunk-buf
+               CALL "mcpc_tool_get_tpropval_u8str_at"
+                   USING BY VALUE rp-tool-ptr
+                         BY REFERENCE rp-prop-name
+                         BY REFERENCE rp-chunk-buf
+                         BY VALUE rp-this-cap
+                         BY VALUE rp-offset
+                         BY REFERENCE rp-chunk-len
+                   RETURNING rp-call-res
+
+               IF rp-call-res NOT = 0 THEN
+                   EXIT PERFORM
+               END-IF
+
+               IF rp-chunk-len <= 0 THEN
+                   EXIT PERFORM
+               END-IF
+
+               STRING rp-chunk-buf(1:rp-chunk-len) DELIMITED BY SIZE
+                 INTO rp-buffer WITH POINTER rp-str-ptr
+               ADD rp-chunk-len TO rp-offset
+               ADD rp-chunk-len TO rp-out-len
+
+               IF rp-chunk-len < rp-this-cap THEN
+                   *> Short chunk: the property is exhausted.
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      *> rp-offset >= rp-buffer-cap alone does not mean data was lost:
+      *> a value exactly rp-buffer-cap bytes long also fills the last
+      *> chunk exactly and lands here with nothing left unread. Probe
+      *> one more byte at the current offset to tell the two cases
+      *> apart before declaring truncation.
+           IF rp-call-res = 0 AND rp-offset >= rp-buffer-cap THEN
+               MOVE LOW-VALUES TO rp-probe-buf
+               CALL "mcpc_tool_get_tpropval_u8str_at"
+                   USING BY VALUE rp-tool-ptr
+                         BY REFERENCE rp-prop-name
+                         BY REFERENCE rp-probe-buf
+                         BY VALUE rp-probe-cap
+                         BY VALUE rp-offset
+                         BY REFERENCE rp-probe-len
+                   RETURNING rp-probe-res
+               IF rp-probe-res = 0 AND rp-probe-len > 0 THEN
+                   MOVE "Y" TO rp-truncated
+               END-IF
+           END-IF.
+
+           EXIT PROGRAM.
+       END PROGRAM read_toolparam_chunked.
